@@ -0,0 +1,83 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testfx-range-tests.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  rng                  PIC X(14)   VALUE "testfx-range".
+       77  val                  PIC S9(9).
+       77  low                  PIC S9(9).
+       77  high                 PIC S9(9).
+       01  t-res.
+           05 t-succ            PIC 9(3)    VALUE 0.
+           05 t-fail            PIC 9(3)    VALUE 0.
+           05 t-stat            PIC A       VALUE 'S'.
+       77  msg-fail             PIC X(45)
+           VALUE "Internal tests on testfx-range module failed!".
+       77  msg-succ             PIC X(48)
+           VALUE "Internal tests on testfx-range module succeeded.".
+       LINKAGE SECTION.
+       01  ext-t-res.
+           05 ext-succ          PIC 9(3).
+           05 ext-fail          PIC 9(3).
+           05 ext-stat          PIC 9(1).
+
+       PROCEDURE DIVISION USING OPTIONAL ext-t-res.
+           DISPLAY "TESTFX-RANGE tests"
+
+           MOVE 5 TO val MOVE 1 TO low MOVE 10 TO high
+           CALL rng USING t-res, val, low, high
+
+           MOVE 1 TO val MOVE 1 TO low MOVE 10 TO high
+           CALL rng USING t-res, val, low, high
+
+           MOVE 10 TO val MOVE 1 TO low MOVE 10 TO high
+           CALL rng USING t-res, val, low, high
+
+           IF t-stat = 'F'
+              DISPLAY msg-fail
+              PERFORM 900-finish
+           END-IF
+
+           DISPLAY "Two failing assertions:"
+
+           MOVE 0 TO val MOVE 1 TO low MOVE 10 TO high
+           CALL rng USING t-res, val, low, high
+
+           MOVE 11 TO val MOVE 1 TO low MOVE 10 TO high
+           CALL rng USING t-res, val, low, high
+
+           IF t-stat = 'F'
+              AND t-succ = 3
+              AND t-fail = 2
+              DISPLAY msg-succ
+           ELSE
+              DISPLAY msg-fail
+           END-IF
+
+           PERFORM 900-finish.
+
+       900-finish.
+           IF ext-t-res IS NOT OMITTED
+              ADD t-succ TO ext-succ
+              ADD t-fail TO ext-fail
+              IF t-fail > 0
+                 MOVE 1 TO ext-stat
+              END-IF
+              GOBACK
+           END-IF
+           STOP RUN.
