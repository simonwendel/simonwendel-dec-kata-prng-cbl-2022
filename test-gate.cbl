@@ -0,0 +1,76 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. test-gate.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  prng-tests           PIC X(14)   VALUE "prng-tests".
+       77  prng-soak-tests      PIC X(18)   VALUE "prng-soak-tests".
+       77  assert-eq-tests      PIC X(16)   VALUE "assert-eq-tests".
+       77  testfx-eq-tests      PIC X(16)   VALUE "testfx-eq-tests".
+       77  testfx-ne-tests      PIC X(16)   VALUE "testfx-ne-tests".
+       77  testfx-range-tests   PIC X(19)   VALUE "testfx-range-tests".
+       77  testfx-rpt-tests     PIC X(17)   VALUE "testfx-rpt-tests".
+       77  rpt                  PIC X(14)   VALUE "testfx-rpt".
+       77  suite-name           PIC X(20)   VALUE "ALL-SUITES".
+       01  grand-t-res.
+           05 g-succ            PIC 9(3)    VALUE 0.
+           05 g-fail            PIC 9(3)    VALUE 0.
+           05 g-stat            PIC 9(1)    VALUE 0.
+      * testfx-rpt expects its t-stat in the same 'S'/'F' PIC A domain
+      * every individual suite's own t-res uses - grand-t-res's g-stat
+      * is a 9(1) accumulator flag (aliased as such by every suite's
+      * own OPTIONAL ext-t-res), so it is translated into this
+      * separate record immediately before the combined CALL rather
+      * than widening g-stat itself and disturbing that accumulation.
+       01  grand-display-res.
+           05 gd-succ           PIC 9(3).
+           05 gd-fail           PIC 9(3).
+           05 gd-stat           PIC A.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Test gate: running full suite before production run"
+
+           CALL prng-tests USING grand-t-res
+           CALL prng-soak-tests USING grand-t-res
+           CALL assert-eq-tests USING grand-t-res
+           CALL testfx-eq-tests USING grand-t-res
+           CALL testfx-ne-tests USING grand-t-res
+           CALL testfx-range-tests USING grand-t-res
+           CALL testfx-rpt-tests USING grand-t-res
+
+           DISPLAY "Test gate: combined results"
+           MOVE g-succ TO gd-succ
+           MOVE g-fail TO gd-fail
+           IF g-stat NOT = 0
+              MOVE "F" TO gd-stat
+           ELSE
+              MOVE "S" TO gd-stat
+           END-IF
+           CALL rpt USING grand-display-res, suite-name
+
+           IF g-stat NOT = 0
+              DISPLAY
+                 "TEST GATE FAILED - not clear to run production draws"
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              DISPLAY
+                 "TEST GATE PASSED - clear to run production draws"
+              MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
