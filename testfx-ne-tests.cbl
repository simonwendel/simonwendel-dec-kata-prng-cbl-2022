@@ -0,0 +1,82 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testfx-ne-tests.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  ne                   PIC X(14)   VALUE "testfx-ne".
+       77  exp                  PIC S9(9).
+       77  act                  PIC S9(9).
+       01  t-res.
+           05 t-succ            PIC 9(3)    VALUE 0.
+           05 t-fail            PIC 9(3)    VALUE 0.
+           05 t-stat            PIC A       VALUE 'S'.
+       77  msg-fail             PIC X(42)
+           VALUE "Internal tests on testfx-ne module failed!".
+       77  msg-succ             PIC X(45)
+           VALUE "Internal tests on testfx-ne module succeeded.".
+       LINKAGE SECTION.
+       01  ext-t-res.
+           05 ext-succ          PIC 9(3).
+           05 ext-fail          PIC 9(3).
+           05 ext-stat          PIC 9(1).
+
+       PROCEDURE DIVISION USING OPTIONAL ext-t-res.
+           DISPLAY "TESTFX-NE tests"
+
+           MOVE 25 TO exp MOVE 26 TO act
+           CALL ne USING t-res, exp, act
+
+           MOVE 2555 TO exp MOVE -2555 TO act
+           CALL ne USING t-res, exp, act
+
+           MOVE -9 TO exp MOVE 9 TO act
+           CALL ne USING t-res, exp, act
+
+           IF t-stat = 'F'
+              DISPLAY msg-fail
+              PERFORM 900-finish
+           END-IF
+
+           DISPLAY "Two failing assertions:"
+
+           MOVE 0 TO exp MOVE 0 TO act
+           CALL ne USING t-res, exp, act
+
+           MOVE -999999999 TO exp MOVE -999999999 TO act
+           CALL ne USING t-res, exp, act
+
+           IF t-stat = 'F'
+              AND t-succ = 3
+              AND t-fail = 2
+              DISPLAY msg-succ
+           ELSE
+              DISPLAY msg-fail
+           END-IF
+
+           PERFORM 900-finish.
+
+       900-finish.
+           IF ext-t-res IS NOT OMITTED
+              ADD t-succ TO ext-succ
+              ADD t-fail TO ext-fail
+              IF t-fail > 0
+                 MOVE 1 TO ext-stat
+              END-IF
+              GOBACK
+           END-IF
+           STOP RUN.
