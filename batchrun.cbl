@@ -0,0 +1,175 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchrun.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT batch-list ASSIGN TO "BATCHLIST"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS batch-status.
+           SELECT batch-out ASSIGN TO "BATCHOUT"
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  batch-list
+           RECORDING MODE IS F.
+       01  batch-list-record.
+           05 bl-batch-id       PIC X(8).
+           05 bl-cycles         PIC 9(9).
+           05 bl-n              PIC 99.
+           05 FILLER            PIC X(61).
+
+       FD  batch-out
+           RECORDING MODE IS F.
+       01  batch-out-record.
+           05 bor-type          PIC X.
+           05 bor-batch-id      PIC X(8).
+           05 bor-seq           PIC 9(9).
+           05 bor-n             PIC 99.
+           05 bor-value         PIC 9(16).
+           05 FILLER            PIC X(4).
+       01  batch-out-header.
+           05 boh-type          PIC X.
+           05 boh-batch-id      PIC X(8).
+           05 boh-cycles        PIC 9(9).
+           05 boh-n             PIC 99.
+           05 FILLER            PIC X(20).
+       01  batch-out-trailer.
+           05 bot-type          PIC X.
+           05 bot-batch-id      PIC X(8).
+           05 bot-count         PIC 9(9).
+           05 bot-checksum      PIC 9(18).
+           05 FILLER            PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       77  batch-status         PIC XX.
+       77  run-date             PIC X(8).
+       77  cycles               PIC 9(9).
+       77  seq-no               PIC 9(9)    VALUE 0.
+       77  checksum             PIC 9(18)   VALUE 0.
+       77  batch-count          PIC 9(9)    VALUE 0.
+       77  prng                 PIC X(8)    VALUE "prng".
+       77  seed                 PIC X(9)    VALUE "prng-seed".
+       77  job-token-text       PIC X(9).
+       77  prng-tests           PIC X(14)   VALUE "prng-tests".
+       01  gate-t-res.
+           05 gate-succ         PIC 9(3)    VALUE 0.
+           05 gate-fail         PIC 9(3)    VALUE 0.
+           05 gate-stat         PIC 9(1)    VALUE 0.
+       01  prng-state.
+           05 n                 PIC 99      VALUE 3.
+           05 num.
+              10                PIC 9
+              OCCURS 1 TO 16 TIMES DEPENDING ON n.
+
+       PROCEDURE DIVISION.
+           PERFORM 050-self-test-gate
+           DISPLAY "Bulk multi-run driver: reading BATCHLIST"
+           ACCEPT run-date FROM DATE YYYYMMDD
+
+           OPEN INPUT batch-list
+           IF batch-status NOT = "00"
+              DISPLAY "Unable to open BATCHLIST for bulk run"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT batch-out
+
+           PERFORM UNTIL batch-status NOT = "00"
+              READ batch-list
+                 AT END
+                    MOVE "10" TO batch-status
+                 NOT AT END
+                    PERFORM 100-run-one-batch
+              END-READ
+           END-PERFORM
+
+           CLOSE batch-list
+           CLOSE batch-out
+
+           DISPLAY "Bulk multi-run: completed " batch-count
+              " independently-seeded batch(es)"
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       100-run-one-batch.
+           ADD 1 TO batch-count
+           IF bl-n < 1 OR bl-n > 16
+              DISPLAY "Invalid digit count n for batch " bl-batch-id
+                 ": must be between 1 and 16"
+              MOVE 1 TO RETURN-CODE
+              CLOSE batch-list
+              CLOSE batch-out
+              STOP RUN
+           END-IF
+           MOVE bl-n TO n
+           MOVE bl-cycles TO cycles
+           MOVE 0 TO seq-no
+           MOVE 0 TO checksum
+
+           MOVE bl-batch-id TO job-token-text (1 : 8)
+           MOVE SPACE TO job-token-text (9 : 1)
+           CALL seed USING prng-state, job-token-text
+
+           MOVE "H" TO boh-type
+           MOVE bl-batch-id TO boh-batch-id
+           MOVE cycles TO boh-cycles
+           MOVE n TO boh-n
+           WRITE batch-out-record FROM batch-out-header
+
+           PERFORM cycles TIMES
+              CALL prng USING prng-state
+                 ON EXCEPTION
+                    DISPLAY "PRNG CALL ERROR - unable to call "
+                       "generator module " prng " for batch "
+                       bl-batch-id
+                    MOVE 3 TO RETURN-CODE
+                    CLOSE batch-list
+                    CLOSE batch-out
+                    STOP RUN
+              END-CALL
+              ADD 1 TO seq-no
+              MOVE "D" TO bor-type
+              MOVE bl-batch-id TO bor-batch-id
+              MOVE seq-no TO bor-seq
+              MOVE n TO bor-n
+              MOVE FUNCTION NUMVAL (num) TO bor-value
+              ADD bor-value TO checksum
+              WRITE batch-out-record
+           END-PERFORM
+
+           MOVE "T" TO bot-type
+           MOVE bl-batch-id TO bot-batch-id
+           MOVE seq-no TO bot-count
+           MOVE checksum TO bot-checksum
+           WRITE batch-out-record FROM batch-out-trailer
+
+           DISPLAY "Batch " bl-batch-id ": " cycles
+              " cycles completed (n=" n ")".
+
+       050-self-test-gate.
+           CALL prng-tests USING gate-t-res
+           IF gate-stat NOT = 0
+              DISPLAY "SELF-TEST GATE FAILED - prng-tests reports "
+                 gate-fail " failed assertion(s); refusing to run "
+                 "production batch draws"
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       END PROGRAM batchrun.
