@@ -0,0 +1,45 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. prng-lcg.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  lcg-multiplier       PIC 9(2)    VALUE 21.
+       77  lcg-increment        PIC 9(2)    VALUE 13.
+       77  lcg-modulus          PIC 9(17).
+       77  lcg-product          PIC 9(20).
+       77  lcg-result           PIC 9(20).
+       LINKAGE SECTION.
+       01  prng-state.
+           05 n                 PIC 99.
+           05 num.
+              10                PIC 9
+              OCCURS 1 TO 16 TIMES DEPENDING ON n.
+
+       PROCEDURE DIVISION USING prng-state.
+           COMPUTE lcg-modulus = 10 ** n
+
+           COMPUTE lcg-product =
+              lcg-multiplier * FUNCTION NUMVAL (num) + lcg-increment
+
+           COMPUTE lcg-result =
+              FUNCTION MOD (lcg-product, lcg-modulus)
+
+           MOVE lcg-result (21 - n : n) TO num
+
+           GOBACK.
+       END PROGRAM prng-lcg.
