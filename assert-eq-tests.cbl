@@ -14,8 +14,13 @@
            VALUE "Internal tests on assert-eq module failed!".
        77  msg-succeed          PIC X(45)
            VALUE "Internal tests on assert-eq module succeeded.".
+       LINKAGE SECTION.
+       01  ext-t-res.
+           05 ext-succ          PIC 9(3).
+           05 ext-fail          PIC 9(3).
+           05 ext-stat          PIC 9(1).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL ext-t-res.
            MOVE 25 TO exp, act
            CALL eq USING t-res, exp, act
 
@@ -27,7 +32,7 @@
 
            IF t-stat = 1
               DISPLAY msg-fail
-              STOP RUN
+              PERFORM 900-finish
            END-IF
 
            MOVE 0 TO exp MOVE -1 TO act
@@ -44,4 +49,15 @@
               DISPLAY msg-fail
            END-IF
 
+           PERFORM 900-finish.
+
+       900-finish.
+           IF ext-t-res IS NOT OMITTED
+              ADD t-succ TO ext-succ
+              ADD t-fail TO ext-fail
+              IF t-stat = 1
+                 MOVE 1 TO ext-stat
+              END-IF
+              GOBACK
+           END-IF
            STOP RUN.
