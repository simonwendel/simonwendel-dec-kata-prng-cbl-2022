@@ -29,8 +29,13 @@
            VALUE "Internal tests on testfx-eq module failed!".
        77  msg-succ             PIC X(45)
            VALUE "Internal tests on testfx-eq module succeeded.".
+       LINKAGE SECTION.
+       01  ext-t-res.
+           05 ext-succ          PIC 9(3).
+           05 ext-fail          PIC 9(3).
+           05 ext-stat          PIC 9(1).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL ext-t-res.
            DISPLAY "TESTFX-EQ tests"
 
            MOVE 25 TO exp, act
@@ -44,7 +49,7 @@
 
            IF t-stat = 'F'
               DISPLAY msg-fail
-              STOP RUN
+              PERFORM 900-finish
            END-IF
 
            DISPLAY "Two failing assertions:"
@@ -63,4 +68,15 @@
               DISPLAY msg-fail
            END-IF
 
+           PERFORM 900-finish.
+
+       900-finish.
+           IF ext-t-res IS NOT OMITTED
+              ADD t-succ TO ext-succ
+              ADD t-fail TO ext-fail
+              IF t-fail > 0
+                 MOVE 1 TO ext-stat
+              END-IF
+              GOBACK
+           END-IF
            STOP RUN.
