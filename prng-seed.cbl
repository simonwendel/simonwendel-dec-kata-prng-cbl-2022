@@ -18,20 +18,75 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      * Same concurrency contract as prng.cbl: this working storage is
+      * shared by every CALL made against one loaded copy of this module,
+      * so concurrent batch steps must run as separate OS processes, not
+      * as threads of one process sharing a single loaded copy.
        77  datetime             PIC X(16).
+       77  pid                  PIC 9(9).
+       77  seed-source          PIC X(25).
        77  left-index           USAGE COMP-2.
-       77  right-index          USAGE COMP-2.
+       77  high-assurance-sw    PIC X(8).
+       77  entropy-src          PIC X(16)   VALUE SPACES.
        LINKAGE SECTION.
        01  prng-state.
            05 n                 PIC 99.
            05 num.
               10                PIC 9
-              OCCURS 1 TO 12 TIMES DEPENDING ON n.
+              OCCURS 1 TO 16 TIMES DEPENDING ON n.
+       01  job-token            PIC X(9).
 
-       PROCEDURE DIVISION USING prng-state.
-           MOVE FUNCTION CURRENT-DATE TO datetime
-           COMPUTE left-index = 16 - n + 1
-           COMPUTE right-index = left-index + n
-           MOVE datetime (left-index : right-index ) TO num
+       PROCEDURE DIVISION USING prng-state, OPTIONAL job-token.
+           DISPLAY "PRNGHIGHASSURANCE" UPON ENVIRONMENT-NAME
+           ACCEPT high-assurance-sw FROM ENVIRONMENT-VALUE
+
+           IF FUNCTION TRIM (high-assurance-sw) = "Y"
+              DISPLAY "PRNGENTROPYSRC" UPON ENVIRONMENT-NAME
+              ACCEPT entropy-src FROM ENVIRONMENT-VALUE
+              IF entropy-src NOT = SPACES
+                 CALL FUNCTION TRIM (entropy-src) USING prng-state
+                    ON EXCEPTION
+                       DISPLAY "HIGH ASSURANCE SEED WARNING - "
+                          "unable to call entropy source "
+                          entropy-src "; falling back to "
+                          "date-based seeding"
+                       PERFORM 100-date-based-seed
+                 END-CALL
+              ELSE
+                 DISPLAY "HIGH ASSURANCE SEED WARNING - "
+                    "PRNGENTROPYSRC not set; falling back to "
+                    "date-based seeding"
+                 PERFORM 100-date-based-seed
+              END-IF
+           ELSE
+              PERFORM 100-date-based-seed
+           END-IF
            GOBACK.
+
+       100-date-based-seed.
+           MOVE FUNCTION CURRENT-DATE TO datetime
+
+      * The pid/job-token block goes first and is never numeric (a
+      * multi-stream job-token like "STRM01   " or a batchrun.cbl
+      * batch-id, and even C$GETPID's pid is only numeric by luck) -
+      * num, by contrast, is PIC 9 per digit, so the tail-slice below
+      * must never reach into it. Keeping the always-numeric date and
+      * time digits together at the end, with date before time, means
+      * the right-anchored tail-slice always lands entirely within
+      * positions 9-25 for every n from 1 to 16 (25 - 16 + 1 = 10),
+      * picking up the fastest-changing (sub-second) time-of-day
+      * digits first even for a small n - keeping back-to-back runs
+      * from landing on the same seed - without ever touching the
+      * job-token/pid block.
+           IF job-token IS OMITTED
+              CALL "C$GETPID" RETURNING pid
+              MOVE pid TO seed-source (1 : 9)
+           ELSE
+              MOVE job-token TO seed-source (1 : 9)
+           END-IF
+           MOVE datetime (1 : 8) TO seed-source (10 : 8)
+           MOVE datetime (9 : 8) TO seed-source (18 : 8)
+
+           COMPUTE left-index = 25 - n + 1
+           MOVE seed-source (left-index : n) TO num.
        END PROGRAM prng-seed.
