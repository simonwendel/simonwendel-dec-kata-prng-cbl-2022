@@ -18,31 +18,129 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  square               PIC 9(24).
-       77  str-sq               PIC X(24).
+      * This module keeps its working storage (especially previous-num,
+      * which the degenerate-sequence check below depends on) statically
+      * allocated across calls for as long as one process has it loaded.
+      * That is safe for any number of job steps run in parallel, since
+      * each step is its own OS process with its own independent copy of
+      * this storage - but it means a single loaded copy of prng must
+      * never be shared between concurrent threads inside one process.
+      * Run parallel batch steps as separate processes (as randomize.cbl
+      * and batchrun.cbl already do), not as threads of one process.
+       77  square               PIC 9(32)   USAGE COMP-3.
+       77  square-disp          PIC 9(32).
+       77  str-sq               PIC X(32).
        77  2n                   USAGE COMP-2.
        77  left-index           USAGE COMP-2.
        77  right-index          USAGE COMP-2.
+       77  seed-prog            PIC X(9)    VALUE "prng-seed".
+       77  previous-num         PIC X(16)   VALUE SPACES.
+       77  is-degenerate        PIC X       VALUE "N".
+       77  trace-sw             PIC X(8).
+       77  extract-rule-sw      PIC X(8).
        LINKAGE SECTION.
+      * prng-state is caller-owned and passed by reference, so each
+      * caller's own prng-state storage is already isolated from every
+      * other caller's - it is this module's own working storage above,
+      * not prng-state, that concurrent callers must not share.
        01  prng-state.
            05 n                 PIC 99.
            05 num.
               10                PIC 9
-              OCCURS 1 TO 12 TIMES DEPENDING ON n.
+              OCCURS 1 TO 16 TIMES DEPENDING ON n.
+      * Caller-owned, like prng-state, and optional for the same reason
+      * job-token is optional on prng-seed: most callers don't need it,
+      * but a soak test can pass one in to observe how often this
+      * module's own degenerate-sequence auto-correction actually
+      * engages, instead of only ever seeing the corrected result.
+       01  degenerate-trigger-count PIC 9(9).
+      * Caller-owned, optional like degenerate-trigger-count above. The
+      * module-static previous-num below is shared by every call made
+      * against one loaded copy of this module, which is correct for a
+      * caller running a single sequence but wrong for a caller that
+      * round-robins several independent streams through the same
+      * prng-state/prng copy (randomize.cbl's multi-stream mode): each
+      * stream would be compared against whichever other stream was
+      * drawn immediately before it, not its own prior value. A caller
+      * juggling multiple streams should keep one caller-prev-num per
+      * stream and pass in the one belonging to the stream it is about
+      * to draw; a single-sequence caller can omit it and keep relying
+      * on the module-static history as before.
+       01  caller-prev-num      PIC X(16).
+
+       PROCEDURE DIVISION USING prng-state,
+           OPTIONAL degenerate-trigger-count,
+           OPTIONAL caller-prev-num.
+           DISPLAY "PRNGTRACE" UPON ENVIRONMENT-NAME
+           ACCEPT trace-sw FROM ENVIRONMENT-VALUE
+           DISPLAY "PRNGEXTRACT" UPON ENVIRONMENT-NAME
+           ACCEPT extract-rule-sw FROM ENVIRONMENT-VALUE
 
-       PROCEDURE DIVISION USING prng-state.
            MULTIPLY n BY 2 GIVING 2n
 
            MULTIPLY
               FUNCTION NUMVAL (num) BY
               FUNCTION NUMVAL (num) GIVING square
 
-           STRING square DELIMITED BY SPACE INTO str-sq
+           MOVE square TO square-disp
+           STRING square-disp DELIMITED BY SPACE INTO str-sq
            END-STRING.
 
-           COMPUTE left-index = (24 - 2n + n / 2) + 1
+      * Extraction rule, selected via the PRNGEXTRACT environment
+      * variable (unset or unrecognized defaults to CENTER, the
+      * original fixed formula, so every existing caller keeps today's
+      * behavior): CENTER pads-and-centers on the middle n digits of
+      * the zero-padded square, LEFT takes the leftmost n digits, RIGHT
+      * takes the rightmost n digits.
+           IF FUNCTION TRIM (extract-rule-sw) = "LEFT"
+              COMPUTE left-index = 1
+           ELSE
+              IF FUNCTION TRIM (extract-rule-sw) = "RIGHT"
+                 COMPUTE left-index = 32 - n + 1
+              ELSE
+                 COMPUTE left-index = (32 - 2n + n / 2) + 1
+              END-IF
+           END-IF
            COMPUTE right-index = left-index + n
-           MOVE str-sq (left-index : right-index ) TO num
+           MOVE str-sq (left-index : n) TO num
+
+           IF FUNCTION TRIM (trace-sw) = "Y"
+              DISPLAY "PRNG TRACE: n=" n " square=" square
+              DISPLAY "PRNG TRACE: str-sq=" str-sq
+              DISPLAY "PRNG TRACE: extract-rule="
+                 FUNCTION TRIM (extract-rule-sw)
+              DISPLAY "PRNG TRACE: left-index=" left-index
+                 " right-index=" right-index
+              DISPLAY "PRNG TRACE: extracted num=" num
+           END-IF
+
+           PERFORM 700-check-degenerate
+           IF is-degenerate = "Y"
+              IF degenerate-trigger-count IS NOT OMITTED
+                 ADD 1 TO degenerate-trigger-count
+              END-IF
+              CALL seed-prog USING prng-state
+           END-IF
+           IF caller-prev-num IS NOT OMITTED
+              MOVE num TO caller-prev-num
+           ELSE
+              MOVE num TO previous-num
+           END-IF
 
            GOBACK.
+
+       700-check-degenerate.
+           MOVE "N" TO is-degenerate
+           IF FUNCTION NUMVAL (num) = 0
+              MOVE "Y" TO is-degenerate
+           END-IF
+           IF caller-prev-num IS NOT OMITTED
+              IF num = caller-prev-num (1 : n)
+                 MOVE "Y" TO is-degenerate
+              END-IF
+           ELSE
+              IF num = previous-num (1 : n)
+                 MOVE "Y" TO is-degenerate
+              END-IF
+           END-IF.
        END PROGRAM prng.
