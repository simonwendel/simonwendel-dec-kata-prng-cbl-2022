@@ -19,16 +19,28 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  rpt                  PIC X(14)   VALUE "testfx-rpt".
+       77  suite-name           PIC X(20)   VALUE "testfx-rpt-tests".
        01  t-res.
            05 t-succ            PIC 9(3)    VALUE 254.
            05 t-fail            PIC 9(3)    VALUE 30.
            05 t-stat            PIC A       VALUE 'F'.
+       LINKAGE SECTION.
+       01  ext-t-res.
+           05 ext-succ          PIC 9(3).
+           05 ext-fail          PIC 9(3).
+           05 ext-stat          PIC 9(1).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL ext-t-res.
            DISPLAY "TESTFX-RPT tests"
 
            DISPLAY
               "Next line should output 254 succeeded, "
               "30 failed, out of 284 total."
-           CALL rpt USING t-res
+           CALL rpt USING t-res, suite-name
+
+           IF ext-t-res IS NOT OMITTED
+              ADD 1 TO ext-succ
+              GOBACK
+           END-IF
+
            STOP RUN.
