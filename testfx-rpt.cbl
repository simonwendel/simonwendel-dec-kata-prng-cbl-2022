@@ -1,19 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. testfx-rpt.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT test-result-file ASSIGN TO "TESTRESULTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS result-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  test-result-file.
+       01  test-result-line     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  disp-vals.
            05 disp-total        PIC ZZ9.
            05 disp-succ         PIC ZZ9.
            05 disp-fail         PIC ZZ9.
+       77  result-status        PIC XX.
+       77  result-date          PIC X(8).
+       77  result-suite         PIC X(20)   VALUE "UNKNOWN".
        LINKAGE SECTION.
        01  t-res.
            05 t-succ            PIC 9(3).
            05 t-fail            PIC 9(3).
            05 t-stat            PIC A.
+       01  ext-suite-name        PIC X(20).
 
-       PROCEDURE DIVISION USING t-res.
+       PROCEDURE DIVISION USING t-res, OPTIONAL ext-suite-name.
            COMPUTE disp-total =
               FUNCTION NUMVAL(t-succ) + FUNCTION NUMVAL(t-fail)
 
@@ -24,5 +39,35 @@
               disp-succ " succeeded and "
               disp-fail " failed, out of "
               disp-total " tests."
+
+           PERFORM 100-write-result-record
            GOBACK.
+
+       100-write-result-record.
+           IF ext-suite-name IS OMITTED
+              MOVE "UNKNOWN" TO result-suite
+           ELSE
+              MOVE ext-suite-name TO result-suite
+           END-IF
+           ACCEPT result-date FROM DATE YYYYMMDD
+           MOVE SPACES TO test-result-line
+           STRING
+              result-date                  DELIMITED BY SIZE
+              ","                          DELIMITED BY SIZE
+              FUNCTION TRIM (result-suite) DELIMITED BY SIZE
+              ","                          DELIMITED BY SIZE
+              t-succ                       DELIMITED BY SIZE
+              ","                          DELIMITED BY SIZE
+              t-fail                       DELIMITED BY SIZE
+              ","                          DELIMITED BY SIZE
+              t-stat                       DELIMITED BY SIZE
+              INTO test-result-line
+           END-STRING
+
+           OPEN EXTEND test-result-file
+           IF result-status NOT = "00"
+              OPEN OUTPUT test-result-file
+           END-IF
+           WRITE test-result-line
+           CLOSE test-result-file.
        END PROGRAM testfx-rpt.
