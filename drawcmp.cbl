@@ -0,0 +1,119 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. drawcmp.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT draw-file-a ASSIGN TO "DRAWOUTA"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS file-a-status.
+           SELECT draw-file-b ASSIGN TO "DRAWOUTB"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS file-b-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  draw-file-a
+           RECORDING MODE IS F.
+       01  draw-record-a.
+           05 dra-type          PIC X.
+           05 dra-date          PIC X(8).
+           05 dra-seq           PIC 9(9).
+           05 dra-n             PIC 99.
+           05 dra-value         PIC 9(16).
+           05 dra-stream        PIC 99.
+           05 FILLER            PIC X(2).
+
+       FD  draw-file-b
+           RECORDING MODE IS F.
+       01  draw-record-b.
+           05 drb-type          PIC X.
+           05 drb-date          PIC X(8).
+           05 drb-seq           PIC 9(9).
+           05 drb-n             PIC 99.
+           05 drb-value         PIC 9(16).
+           05 drb-stream        PIC 99.
+           05 FILLER            PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       77  file-a-status        PIC XX.
+       77  file-b-status        PIC XX.
+       77  eof-a-sw             PIC X       VALUE "N".
+       77  eof-b-sw             PIC X       VALUE "N".
+       77  rec-num              PIC 9(9)    VALUE 0.
+       77  mismatch-count       PIC 9(9)    VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Draw file reconciliation: comparing DRAWOUTA "
+              "and DRAWOUTB"
+
+           OPEN INPUT draw-file-a
+           OPEN INPUT draw-file-b
+           IF file-a-status NOT = "00" OR file-b-status NOT = "00"
+              DISPLAY "Unable to open both input files for "
+                 "comparison"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL eof-a-sw = "Y" AND eof-b-sw = "Y"
+              IF eof-a-sw = "N"
+                 READ draw-file-a
+                    AT END
+                       MOVE "Y" TO eof-a-sw
+                 END-READ
+              END-IF
+              IF eof-b-sw = "N"
+                 READ draw-file-b
+                    AT END
+                       MOVE "Y" TO eof-b-sw
+                 END-READ
+              END-IF
+
+              IF NOT (eof-a-sw = "Y" AND eof-b-sw = "Y")
+                 ADD 1 TO rec-num
+                 IF eof-a-sw = "Y" OR eof-b-sw = "Y"
+                    DISPLAY "MISMATCH at record " rec-num
+                       ": one file ended before the other"
+                    ADD 1 TO mismatch-count
+                 ELSE
+                    IF draw-record-a NOT = draw-record-b
+                       ADD 1 TO mismatch-count
+                       DISPLAY "MISMATCH at record " rec-num ":"
+                       DISPLAY "  file A: " draw-record-a
+                       DISPLAY "  file B: " draw-record-b
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           CLOSE draw-file-a
+           CLOSE draw-file-b
+
+           IF mismatch-count = 0
+              DISPLAY "Reconciliation PASSED - " rec-num
+                 " records compared, no mismatches"
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "Reconciliation FAILED - " mismatch-count
+                 " mismatch(es) found across " rec-num " records"
+              MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+       END PROGRAM drawcmp.
