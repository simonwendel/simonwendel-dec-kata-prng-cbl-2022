@@ -16,22 +16,1567 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. randomize.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT draw-out ASSIGN TO "DRAWOUT"
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT restart-file ASSIGN TO "RESTARTFILE"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS restart-status.
+           SELECT audit-log ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS audit-status.
+           SELECT state-file ASSIGN TO "STATEFILE"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS state-status.
+           SELECT control-card ASSIGN TO "CONTROLCARD"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS control-status.
+           SELECT csv-out ASSIGN TO "CSVOUT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT print-rpt ASSIGN TO "PRINTRPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT hist-file ASSIGN TO "HISTFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS hist-key
+              FILE STATUS IS hist-status.
+           SELECT weight-file ASSIGN TO "WEIGHTFILE"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS weight-status.
+           SELECT summary-file ASSIGN TO "SUMMARYFILE"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  restart-file
+           RECORDING MODE IS F.
+       01  restart-record.
+           05 rst-n             PIC 99.
+           05 rst-num           PIC X(16).
+           05 rst-cycles        PIC 9(9).
+           05 rst-completed     PIC 9(9).
+           05 rst-seq           PIC 9(9).
+           05 rst-checksum      PIC 9(18).
+           05 rst-prev-value    PIC 9(16).
+           05 rst-prev-valid    PIC X.
+
+       FD  audit-log
+           RECORDING MODE IS F.
+       01  audit-record.
+           05 aud-date          PIC X(8).
+           05 aud-time          PIC X(8).
+           05 aud-seed          PIC X(16).
+           05 aud-cycles        PIC 9(9).
+           05 aud-n             PIC 99.
+           05 aud-session       PIC X(18).
+
+       FD  state-file
+           RECORDING MODE IS F.
+       01  state-record.
+           05 stt-n              PIC 99.
+           05 stt-num            PIC X(16).
+
+       FD  control-card
+           RECORDING MODE IS F.
+       01  control-record.
+           05 cc-cycles         PIC 9(9).
+           05 cc-n               PIC 99.
+           05 cc-seed            PIC X(16).
+           05 cc-csv             PIC X(3).
+           05 FILLER             PIC X(50).
+
+       FD  csv-out.
+       01  csv-record               PIC X(80).
+
+       FD  print-rpt.
+       01  print-line               PIC X(132).
+
+       FD  hist-file.
+       01  hist-record.
+      * hk-session (session-seq, req046's same-day rerun counter) is
+      * part of the key - without it, two independent runs on the same
+      * calendar day both number their draws hk-seq 1, 2, 3... and
+      * silently collide/overwrite each other's HISTFILE entries.
+           05 hist-key.
+              10 hk-date            PIC X(8).
+              10 hk-seq             PIC 9(9).
+              10 hk-session         PIC 9(9).
+           05 hist-n                PIC 99.
+           05 hist-value            PIC X(16).
+           05 hist-stream           PIC 99.
+
+       FD  weight-file
+           RECORDING MODE IS F.
+       01  weight-record.
+           05 wt-low                PIC 9(16).
+           05 wt-high               PIC 9(16).
+           05 wt-weight             PIC 9(5).
+           05 FILLER                PIC X(43).
+
+       FD  summary-file.
+       01  summary-line             PIC X(80).
+
+       FD  draw-out
+           RECORDING MODE IS F.
+       01  draw-out-record.
+           05 dor-type          PIC X.
+           05 dor-date          PIC X(8).
+           05 dor-seq           PIC 9(9).
+           05 dor-n             PIC 99.
+           05 dor-value         PIC 9(16).
+           05 dor-stream        PIC 99.
+           05 dor-sign          PIC X.
+           05 FILLER            PIC X.
+       01  draw-out-header.
+           05 doh-type          PIC X.
+           05 doh-date          PIC X(8).
+           05 doh-cycles        PIC 9(9).
+           05 doh-n             PIC 99.
+           05 FILLER            PIC X(20).
+       01  draw-out-trailer.
+           05 dot-type          PIC X.
+           05 dot-date          PIC X(8).
+           05 dot-count         PIC 9(9).
+           05 dot-checksum      PIC 9(18).
+           05 FILLER            PIC X(4).
+
        WORKING-STORAGE SECTION.
        77  cycles               PIC 9(9).
-       77  prng                 PIC X(4)    VALUE "prng".
+       77  prng                 PIC X(8)    VALUE "prng".
+       77  arg-alg              PIC X(3).
        77  seed                 PIC X(9)    VALUE "prng-seed".
+       77  seq-no               PIC 9(9)    VALUE 0.
+       77  checksum             PIC 9(18)   VALUE 0.
+       77  run-date             PIC X(8).
+       77  arg-num              PIC 9(4).
+       77  arg-cycles           PIC X(9).
+       77  arg-n                PIC X(2).
+       77  arg-seed             PIC X(16).
+       77  seed-override-sw     PIC X       VALUE "N".
+       77  seed-numeric         PIC 9(16).
+       77  seed-text            PIC X(16).
+       77  restart-status       PIC XX.
+       77  checkpoint-every     PIC 9(9)    VALUE 1000.
+       77  completed            PIC 9(9)    VALUE 0.
+       77  resuming-sw          PIC X       VALUE "N".
+       77  remaining-cycles     PIC 9(9).
+       77  audit-status         PIC XX.
+       77  run-time             PIC X(8).
+       77  audit-seed-text      PIC X(16)   VALUE SPACES.
+       77  session-seq          PIC 9(9)    VALUE 0.
+       77  session-id           PIC X(18)   VALUE SPACES.
+       77  arg-low              PIC X(16).
+       77  arg-high             PIC X(16).
+       77  range-mode-sw        PIC X       VALUE "N".
+       77  low-bound            PIC 9(16).
+       77  high-bound           PIC 9(16).
+       77  range-size           PIC 9(16).
+       77  draw-value           PIC 9(16).
+       77  arg-unique           PIC X(8).
+       77  norepeat-sw          PIC X       VALUE "N".
+       77  deal-mode-sw         PIC X       VALUE "N".
+       77  arg-csv              PIC X(8).
+       77  csv-mode-sw          PIC X       VALUE "N".
+       77  csv-line             PIC X(80).
+       77  draw-time            PIC X(8).
+       77  unique-found-sw      PIC X.
+       77  candidate-value      PIC 9(16).
+       77  draw-attempts        PIC 9(9).
+       77  issued-table-size    PIC 9(4)    VALUE 0.
+       01  issued-table.
+           05 issued-flag       PIC X
+              OCCURS 1 TO 9999 TIMES DEPENDING ON issued-table-size
+              VALUE "N".
+       77  freq-idx             PIC 99.
+       77  freq-digit           PIC 9.
+       01  digit-freq.
+           05 freq-count        PIC 9(9)    OCCURS 10 TIMES VALUE 0.
+       01  disp-freq-vals.
+           05 disp-freq-digit   PIC 9.
+           05 disp-freq-count   PIC ZZZZZZZZ9.
+       77  arg-streams          PIC X(4).
+       77  stream-count         PIC 99      VALUE 1.
+       77  stream-idx           PIC 99.
+       77  job-token-text       PIC X(9).
+       01  stream-table.
+           05 stream-entry
+              OCCURS 1 TO 99 TIMES DEPENDING ON stream-count.
+              10 se-num         PIC X(16).
+      * Each stream's own prior value, passed to prng as caller-
+      * prev-num so its degenerate-repeat check compares a stream
+      * against itself instead of against whichever other stream was
+      * drawn immediately before it in the round-robin loop below.
+              10 se-prev-num    PIC X(16).
+       77  interactive-mode-sw  PIC X       VALUE "N".
+       77  menu-valid-sw        PIC X       VALUE "N".
+       77  state-status         PIC XX.
+       77  arg-continue         PIC X(8).
+       77  persist-sw           PIC X       VALUE "N".
+       77  state-loaded-sw      PIC X       VALUE "N".
+       77  prng-tests           PIC X(14)   VALUE "prng-tests".
+       01  gate-t-res.
+           05 gate-succ         PIC 9(3)    VALUE 0.
+           05 gate-fail         PIC 9(3)    VALUE 0.
+           05 gate-stat         PIC 9(1)    VALUE 0.
+       77  control-status       PIC XX.
+       77  control-mode-sw      PIC X       VALUE "N".
+       77  arg-reseed           PIC X(9).
+       77  reseed-every         PIC 9(9)    VALUE 0.
+       77  arg-signed           PIC X(8).
+       77  signed-mode-sw       PIC X       VALUE "N".
+       77  signed-draw-value    PIC S9(16).
+       77  csv-draw-value       PIC S9(16).
+      * Built from dor-sign (already a plain display character, never
+      * overpunched) plus the unsigned magnitude, because STRINGing a
+      * signed DISPLAY-usage field like csv-draw-value directly embeds
+      * its trailing overpunch sign character into the output instead
+      * of a readable "-"; DISPLAY renders csv-draw-value/
+      * signed-draw-value correctly via its own separate-sign logic,
+      * but STRING does not.
+       77  csv-signed-text      PIC X(17).
+       77  arg-decimal          PIC X(8).
+       77  decimal-mode-sw      PIC X       VALUE "N".
+       77  decimal-text         PIC X(18).
+       77  arg-report           PIC X(8).
+       77  report-mode-sw       PIC X       VALUE "N".
+       77  operator-id          PIC X(8).
+       77  page-no              PIC 9(4)    VALUE 0.
+       77  lines-on-page        PIC 9(3)    VALUE 0.
+       77  lines-per-page       PIC 9(3)    VALUE 60.
+       77  hist-status          PIC XX.
+       77  arg-dryrun           PIC X(8).
+       77  dryrun-mode-sw       PIC X       VALUE "N".
+       01  dry-prng-state.
+           05 dry-n             PIC 99      VALUE 3.
+           05 dry-num.
+              10                PIC 9
+              OCCURS 1 TO 16 TIMES DEPENDING ON dry-n.
+       77  arg-weighted         PIC X(8).
+       77  weighted-mode-sw     PIC X       VALUE "N".
+       77  weight-status        PIC XX.
+       77  weight-count         PIC 9(4)    VALUE 0.
+       77  arg-outputmode       PIC X(8).
+       77  output-mode-sw       PIC X(8)    VALUE "BOTH".
+       77  arg-mingap           PIC X(16).
+       77  min-gap              PIC 9(16)   VALUE 0.
+       77  previous-draw-value  PIC 9(16)   VALUE 0.
+       77  previous-draw-valid-sw
+                                PIC X       VALUE "N".
+       77  gap-size             PIC S9(17).
+       77  gap-attempts         PIC 9(9).
+       77  total-weight         PIC 9(9)    VALUE 0.
+       77  wt-idx                PIC 9(4).
+       77  wt-pick               PIC 9(9).
+       01  weight-table.
+           05 weight-entry
+              OCCURS 1 TO 100 TIMES DEPENDING ON weight-count.
+              10 we-low          PIC 9(16).
+              10 we-high         PIC 9(16).
+              10 we-weight       PIC 9(5).
+              10 we-cum          PIC 9(9).
+       77  end-time              PIC X(8).
        01  prng-state.
            05 n                 PIC 99      VALUE 3.
-           05 num               PIC 9(3).
+           05 num.
+              10                PIC 9
+              OCCURS 1 TO 16 TIMES DEPENDING ON n.
 
        PROCEDURE DIVISION.
-           ACCEPT cycles FROM COMMAND-LINE.
+           PERFORM 050-self-test-gate
+           PERFORM 080-read-control-card
 
-           CALL seed USING prng-state
-           PERFORM cycles TIMES
-              CALL prng USING prng-state
-              DISPLAY num
+           IF control-mode-sw = "N"
+              MOVE 1 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-cycles FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    PERFORM 075-interactive-menu
+              END-ACCEPT
+
+              IF interactive-mode-sw = "N"
+                 IF FUNCTION TRIM (arg-cycles) = "--HELP"
+                    OR FUNCTION TRIM (arg-cycles) = "-HELP"
+                    OR FUNCTION TRIM (arg-cycles) = "-H"
+                    OR FUNCTION TRIM (arg-cycles) = "HELP"
+                    PERFORM 060-display-usage
+                    MOVE 0 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 IF FUNCTION TRIM (arg-cycles) IS NOT NUMERIC
+                    DISPLAY "Invalid cycles value: " arg-cycles
+                       " is not a positive number"
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 MOVE FUNCTION NUMVAL (arg-cycles) TO cycles
+                 IF cycles = 0
+                    DISPLAY "Invalid cycles value: must be "
+                       "greater than zero"
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+
+                 MOVE 2 TO arg-num
+                 DISPLAY arg-num UPON ARGUMENT-NUMBER
+                 ACCEPT arg-n FROM ARGUMENT-VALUE
+                    ON EXCEPTION
+                       MOVE 3 TO n
+                    NOT ON EXCEPTION
+                       MOVE FUNCTION NUMVAL (arg-n) TO n
+                 END-ACCEPT
+
+                 IF n < 1 OR n > 16
+                    DISPLAY "Invalid digit count n: must be "
+                       "between 1 and 16"
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+              END-IF
+
+              MOVE 3 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-seed FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO seed-override-sw
+                 NOT ON EXCEPTION
+                    MOVE "Y" TO seed-override-sw
+              END-ACCEPT
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 4 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-low FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO range-mode-sw
+                 NOT ON EXCEPTION
+                    MOVE "Y" TO range-mode-sw
+              END-ACCEPT
+
+              IF range-mode-sw = "Y"
+                 MOVE 5 TO arg-num
+                 DISPLAY arg-num UPON ARGUMENT-NUMBER
+                 ACCEPT arg-high FROM ARGUMENT-VALUE
+                    ON EXCEPTION
+                       DISPLAY "Usage: randomize cycles [n] [seed] "
+                          "low high"
+                       MOVE 1 TO RETURN-CODE
+                       STOP RUN
+                 END-ACCEPT
+                 MOVE FUNCTION NUMVAL (arg-low) TO low-bound
+                 MOVE FUNCTION NUMVAL (arg-high) TO high-bound
+                 IF high-bound NOT > low-bound
+                    DISPLAY "Invalid range: high must be greater "
+                       "than low"
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 COMPUTE range-size = high-bound - low-bound + 1
+
+                 MOVE 6 TO arg-num
+                 DISPLAY arg-num UPON ARGUMENT-NUMBER
+                 ACCEPT arg-unique FROM ARGUMENT-VALUE
+                    ON EXCEPTION
+                       MOVE "N" TO norepeat-sw
+                       MOVE "N" TO deal-mode-sw
+                    NOT ON EXCEPTION
+                       MOVE "N" TO norepeat-sw
+                       MOVE "N" TO deal-mode-sw
+                       IF FUNCTION TRIM (arg-unique) = "UNIQUE"
+                          MOVE "Y" TO norepeat-sw
+                       END-IF
+                       IF FUNCTION TRIM (arg-unique) = "DEAL"
+                          MOVE "Y" TO norepeat-sw
+                          MOVE "Y" TO deal-mode-sw
+                       END-IF
+                 END-ACCEPT
+
+                 IF norepeat-sw = "Y"
+                    IF range-size > 9999
+                       DISPLAY "No-repeat mode needs a range of 9999 "
+                          "or fewer values"
+                       MOVE 1 TO RETURN-CODE
+                       STOP RUN
+                    END-IF
+                    IF deal-mode-sw = "Y"
+                       IF cycles NOT = range-size
+                          DISPLAY "Deal mode needs cycles to equal "
+                             "the range size exactly"
+                          MOVE 1 TO RETURN-CODE
+                          STOP RUN
+                       END-IF
+                       DISPLAY "DEAL MODE: drawing every value from "
+                          low-bound " to " high-bound " exactly once"
+                    ELSE
+                       IF cycles > range-size
+                          DISPLAY "No-repeat mode needs cycles <= "
+                             "range size"
+                          MOVE 1 TO RETURN-CODE
+                          STOP RUN
+                       END-IF
+                    END-IF
+                    MOVE range-size TO issued-table-size
+                 END-IF
+              END-IF
+           ELSE
+              MOVE "N" TO range-mode-sw
+           END-IF
+
+           IF interactive-mode-sw = "N" AND control-mode-sw = "N"
+              MOVE 7 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-csv FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO csv-mode-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-csv) = "CSV"
+                       MOVE "Y" TO csv-mode-sw
+                    END-IF
+              END-ACCEPT
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 8 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-streams FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE 1 TO stream-count
+                 NOT ON EXCEPTION
+                    MOVE FUNCTION NUMVAL (arg-streams) TO stream-count
+              END-ACCEPT
+           ELSE
+              MOVE 1 TO stream-count
+           END-IF
+
+           IF stream-count < 1 OR stream-count > 99
+              DISPLAY "Invalid stream count: must be between 1 "
+                 "and 99"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 9 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-alg FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "prng" TO prng
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-alg) = "LCG"
+                       MOVE "prng-lcg" TO prng
+                    ELSE
+                       MOVE "prng" TO prng
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "prng" TO prng
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 10 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-continue FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO persist-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-continue) = "CONTINUE"
+                       MOVE "Y" TO persist-sw
+                    ELSE
+                       MOVE "N" TO persist-sw
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "N" TO persist-sw
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 11 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-reseed FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE 0 TO reseed-every
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-reseed) IS NUMERIC
+                       MOVE FUNCTION NUMVAL (arg-reseed)
+                          TO reseed-every
+                    ELSE
+                       MOVE 0 TO reseed-every
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE 0 TO reseed-every
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 12 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-signed FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO signed-mode-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-signed) = "SIGNED"
+                       MOVE "Y" TO signed-mode-sw
+                    ELSE
+                       MOVE "N" TO signed-mode-sw
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "N" TO signed-mode-sw
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 13 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-decimal FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO decimal-mode-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-decimal) = "DECIMAL"
+                       MOVE "Y" TO decimal-mode-sw
+                    ELSE
+                       MOVE "N" TO decimal-mode-sw
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "N" TO decimal-mode-sw
+           END-IF
+
+           IF decimal-mode-sw = "Y" AND range-mode-sw = "Y"
+              DISPLAY "Decimal output mode cannot be combined with "
+                 "a low/high range"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 14 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-report FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO report-mode-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-report) = "RPT"
+                       MOVE "Y" TO report-mode-sw
+                    ELSE
+                       MOVE "N" TO report-mode-sw
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "N" TO report-mode-sw
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 15 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-dryrun FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO dryrun-mode-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-dryrun) = "DRYRUN"
+                       MOVE "Y" TO dryrun-mode-sw
+                    ELSE
+                       MOVE "N" TO dryrun-mode-sw
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "N" TO dryrun-mode-sw
+           END-IF
+
+           IF stream-count > 1 AND norepeat-sw = "Y"
+              DISPLAY "Multiple streams cannot be combined with "
+                 "no-repeat/deal mode"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF persist-sw = "Y" AND stream-count > 1
+              DISPLAY "Persisted state (CONTINUE) is only "
+                 "supported for a single stream"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF reseed-every > 0 AND stream-count > 1
+              DISPLAY "Periodic reseed is only supported for a "
+                 "single stream"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF dryrun-mode-sw = "Y" AND stream-count > 1
+              DISPLAY "Dry-run mode is only supported for a single "
+                 "stream"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF dryrun-mode-sw = "Y" AND norepeat-sw = "Y"
+              DISPLAY "Dry-run mode cannot be combined with "
+                 "no-repeat/deal mode"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF dryrun-mode-sw = "Y" AND persist-sw = "Y"
+              DISPLAY "Dry-run mode cannot be combined with "
+                 "CONTINUE"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 16 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-weighted FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "N" TO weighted-mode-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-weighted) = "WEIGHTED"
+                       MOVE "Y" TO weighted-mode-sw
+                    ELSE
+                       MOVE "N" TO weighted-mode-sw
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "N" TO weighted-mode-sw
+           END-IF
+
+           IF weighted-mode-sw = "Y" AND range-mode-sw = "Y"
+              DISPLAY "Weighted mode cannot be combined with a "
+                 "low/high range - define ranges as weight table "
+                 "buckets instead"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF weighted-mode-sw = "Y" AND decimal-mode-sw = "Y"
+              DISPLAY "Weighted mode cannot be combined with "
+                 "decimal output mode"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF weighted-mode-sw = "Y"
+              PERFORM 260-load-weight-table
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 17 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-outputmode FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE "BOTH" TO output-mode-sw
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-outputmode) = "CONSOLE"
+                       MOVE "CONSOLE" TO output-mode-sw
+                    ELSE
+                       IF FUNCTION TRIM (arg-outputmode) = "FILEONLY"
+                          MOVE "FILEONLY" TO output-mode-sw
+                       ELSE
+                          MOVE "BOTH" TO output-mode-sw
+                       END-IF
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE "BOTH" TO output-mode-sw
+           END-IF
+
+           IF control-mode-sw = "N"
+              MOVE 18 TO arg-num
+              DISPLAY arg-num UPON ARGUMENT-NUMBER
+              ACCEPT arg-mingap FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                    MOVE 0 TO min-gap
+                 NOT ON EXCEPTION
+                    IF FUNCTION TRIM (arg-mingap) IS NUMERIC
+                       MOVE FUNCTION NUMVAL (arg-mingap) TO min-gap
+                    ELSE
+                       MOVE 0 TO min-gap
+                    END-IF
+              END-ACCEPT
+           ELSE
+              MOVE 0 TO min-gap
+           END-IF
+
+           IF min-gap > 0 AND stream-count > 1
+              DISPLAY "Minimum-gap enforcement is only supported for "
+                 "a single stream"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF min-gap > 0 AND norepeat-sw = "Y"
+              DISPLAY "Minimum-gap enforcement cannot be combined "
+                 "with no-repeat/deal mode"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      * Dispatched here, after every CLI argument (including WEIGHTED,
+      * outputmode and mingap) has been parsed and validated, so the
+      * dry run can exercise the exact same draw-shaping logic - not
+      * just the raw/ranged subset - that a real run would use.
+           IF dryrun-mode-sw = "Y"
+              PERFORM 150-run-dry-run
+              MOVE 0 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           ACCEPT run-date FROM DATE YYYYMMDD.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT operator-id FROM ENVIRONMENT-VALUE
+           IF operator-id = SPACES
+              MOVE "UNKNOWN" TO operator-id
+           END-IF.
+
+           IF stream-count = 1
+              PERFORM 700-load-checkpoint
+           ELSE
+              MOVE "N" TO resuming-sw
+           END-IF
+
+           IF resuming-sw = "Y"
+              OPEN EXTEND draw-out
+              IF csv-mode-sw = "Y"
+                 OPEN EXTEND csv-out
+              END-IF
+              IF report-mode-sw = "Y"
+                 OPEN EXTEND print-rpt
+                 PERFORM 405-write-report-header
+              END-IF
+              DISPLAY "Resuming from checkpoint at cycle " completed
+           ELSE
+              OPEN OUTPUT draw-out
+              IF csv-mode-sw = "Y"
+                 OPEN OUTPUT csv-out
+              END-IF
+              IF report-mode-sw = "Y"
+                 OPEN OUTPUT print-rpt
+                 PERFORM 405-write-report-header
+              END-IF
+              PERFORM 400-write-header
+              IF stream-count > 1
+                 PERFORM 250-seed-streams
+              ELSE
+                 MOVE "N" TO state-loaded-sw
+                 IF seed-override-sw = "Y"
+                    PERFORM 600-load-seed-override
+                 ELSE
+                    IF persist-sw = "Y"
+                       PERFORM 720-load-persisted-state
+                    END-IF
+                    IF state-loaded-sw = "N"
+                       CALL seed USING prng-state
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM 305-open-history
+
+           MOVE SPACES TO audit-seed-text
+           IF stream-count > 1
+              MOVE se-num (1) TO audit-seed-text (1 : n)
+           ELSE
+              MOVE num TO audit-seed-text (1 : n)
+           END-IF
+           ACCEPT run-time FROM TIME
+           PERFORM 298-compute-session-id
+           PERFORM 300-write-audit-log
+
+           COMPUTE remaining-cycles = cycles - completed
+           PERFORM remaining-cycles TIMES
+              IF stream-count > 1
+                 MOVE 1 TO stream-idx
+                 PERFORM UNTIL stream-idx > stream-count
+                    MOVE se-num (stream-idx) (1 : n) TO num
+                    CALL prng USING prng-state, OMITTED,
+                       se-prev-num (stream-idx)
+                       ON EXCEPTION
+                          DISPLAY "PRNG CALL ERROR - unable to call "
+                             "generator module " prng
+                          MOVE 3 TO RETURN-CODE
+                          CLOSE draw-out
+                          STOP RUN
+                    END-CALL
+                    MOVE num TO se-num (stream-idx) (1 : n)
+                    IF output-mode-sw NOT = "FILEONLY"
+                       DISPLAY FUNCTION TRIM (session-id)
+                          " stream " stream-idx ": " num
+                    END-IF
+                    MOVE stream-idx TO dor-stream
+                    PERFORM 500-write-draw
+                    PERFORM 900-tally-digits
+                    ADD 1 TO stream-idx
+                 END-PERFORM
+              ELSE
+                 MOVE 1 TO dor-stream
+                 PERFORM 510-draw-unique
+                 IF output-mode-sw NOT = "FILEONLY"
+                    DISPLAY FUNCTION TRIM (session-id) ": " num
+                 END-IF
+                 PERFORM 500-write-draw
+                 PERFORM 900-tally-digits
+              END-IF
+              ADD 1 TO completed
+              IF stream-count = 1
+                 AND FUNCTION MOD (completed, checkpoint-every) = 0
+                 PERFORM 800-write-checkpoint
+              END-IF
+              IF reseed-every > 0
+                 AND FUNCTION MOD (completed, reseed-every) = 0
+                 DISPLAY "Reseeding prng-state after " completed
+                    " cycles"
+                 CALL seed USING prng-state
+              END-IF
            END-PERFORM
 
+           PERFORM 450-write-trailer
+           CLOSE draw-out
+           IF csv-mode-sw = "Y"
+              CLOSE csv-out
+           END-IF
+           IF report-mode-sw = "Y"
+              CLOSE print-rpt
+           END-IF
+           CLOSE hist-file
+           PERFORM 850-clear-checkpoint
+           PERFORM 950-write-freq-report
+           IF persist-sw = "Y"
+              PERFORM 870-save-persisted-state
+           END-IF
+           PERFORM 955-write-batch-summary
+
+           MOVE 0 TO RETURN-CODE
            STOP RUN.
+
+       400-write-header.
+           MOVE "H" TO doh-type
+           MOVE run-date TO doh-date
+           MOVE cycles TO doh-cycles
+           MOVE n TO doh-n
+           WRITE draw-out-record FROM draw-out-header.
+
+       405-write-report-header.
+           ADD 1 TO page-no
+           MOVE SPACES TO print-line
+           STRING
+              "RANDOMIZE AUDIT LISTING"  DELIMITED BY SIZE
+              "  Date: "                 DELIMITED BY SIZE
+              run-date                   DELIMITED BY SIZE
+              "  Operator: "             DELIMITED BY SIZE
+              operator-id                DELIMITED BY SIZE
+              "  Digits(n): "            DELIMITED BY SIZE
+              n                          DELIMITED BY SIZE
+              "  Cycles: "               DELIMITED BY SIZE
+              cycles                     DELIMITED BY SIZE
+              "  Page: "                 DELIMITED BY SIZE
+              page-no                    DELIMITED BY SIZE
+              INTO print-line
+           END-STRING
+           WRITE print-line
+           MOVE SPACES TO print-line
+           WRITE print-line
+           MOVE 0 TO lines-on-page.
+
+       450-write-trailer.
+           MOVE "T" TO dot-type
+           MOVE run-date TO dot-date
+           MOVE seq-no TO dot-count
+           MOVE checksum TO dot-checksum
+           WRITE draw-out-record FROM draw-out-trailer.
+
+       510-draw-unique.
+           MOVE "N" TO unique-found-sw
+           MOVE 0 TO draw-attempts
+           PERFORM UNTIL unique-found-sw = "Y"
+              CALL prng USING prng-state
+                 ON EXCEPTION
+                    DISPLAY "PRNG CALL ERROR - unable to call "
+                       "generator module " prng
+                    MOVE 3 TO RETURN-CODE
+                    CLOSE draw-out
+                    STOP RUN
+              END-CALL
+              IF norepeat-sw = "Y"
+                 ADD 1 TO draw-attempts
+                 IF draw-attempts > 100000
+                    DISPLAY "No-repeat mode could not find a fresh "
+                       "value after " draw-attempts " attempts"
+                    MOVE 1 TO RETURN-CODE
+                    CLOSE draw-out
+                    STOP RUN
+                 END-IF
+                 COMPUTE candidate-value =
+                    low-bound + FUNCTION MOD (FUNCTION NUMVAL (num),
+                       range-size)
+                 IF issued-flag (candidate-value - low-bound + 1)
+                    = "N"
+                    MOVE "Y" TO unique-found-sw
+                    MOVE "Y" TO
+                       issued-flag (candidate-value - low-bound + 1)
+                 END-IF
+              ELSE
+                 MOVE "Y" TO unique-found-sw
+              END-IF
+           END-PERFORM.
+
+       500-write-draw.
+           ADD 1 TO seq-no
+           MOVE "D" TO dor-type
+           MOVE run-date TO dor-date
+           MOVE n TO dor-n
+           PERFORM 515-compute-draw-value
+           IF min-gap > 0 AND previous-draw-valid-sw = "Y"
+              PERFORM 517-enforce-minimum-gap
+           END-IF
+           IF weighted-mode-sw = "Y"
+              DISPLAY "Weighted value: " draw-value
+           ELSE
+              IF range-mode-sw = "Y"
+                 DISPLAY "Ranged value: " draw-value
+              END-IF
+           END-IF
+           MOVE draw-value TO dor-value
+           ADD dor-value TO checksum
+           MOVE draw-value TO previous-draw-value
+           MOVE "Y" TO previous-draw-valid-sw
+           IF decimal-mode-sw = "Y"
+              MOVE SPACES TO decimal-text
+              STRING
+                 "0."     DELIMITED BY SIZE
+                 num      DELIMITED BY SIZE
+                 INTO decimal-text
+              END-STRING
+              DISPLAY "Decimal value: " FUNCTION TRIM (decimal-text)
+           END-IF
+           IF signed-mode-sw = "Y"
+              IF FUNCTION MOD (draw-value, 2) = 1
+                 MOVE "-" TO dor-sign
+                 COMPUTE signed-draw-value = 0 - draw-value
+              ELSE
+                 MOVE "+" TO dor-sign
+                 MOVE draw-value TO signed-draw-value
+              END-IF
+              MOVE signed-draw-value TO csv-draw-value
+              MOVE SPACES TO csv-signed-text
+              STRING
+                 dor-sign   DELIMITED BY SIZE
+                 draw-value DELIMITED BY SIZE
+                 INTO csv-signed-text
+              END-STRING
+              DISPLAY "Signed value: " signed-draw-value
+           ELSE
+              MOVE SPACES TO dor-sign
+              MOVE draw-value TO csv-draw-value
+           END-IF
+           WRITE draw-out-record
+           IF csv-mode-sw = "Y"
+              PERFORM 520-write-csv
+           END-IF
+           IF report-mode-sw = "Y"
+              PERFORM 525-write-report-line
+           END-IF
+           PERFORM 530-write-history.
+
+       515-compute-draw-value.
+           IF weighted-mode-sw = "Y"
+              PERFORM 512-pick-weighted-bucket
+           ELSE
+              IF range-mode-sw = "Y"
+                 COMPUTE draw-value =
+                    low-bound + FUNCTION MOD (FUNCTION NUMVAL (num),
+                       range-size)
+              ELSE
+                 MOVE FUNCTION NUMVAL (num) TO draw-value
+              END-IF
+           END-IF.
+
+       517-enforce-minimum-gap.
+           MOVE 0 TO gap-attempts
+           COMPUTE gap-size = draw-value - previous-draw-value
+           PERFORM UNTIL FUNCTION ABS (gap-size) >= min-gap
+              ADD 1 TO gap-attempts
+              IF gap-attempts > 100000
+                 DISPLAY "Minimum-gap enforcement could not find a "
+                    "qualifying value after " gap-attempts " attempts"
+                 MOVE 1 TO RETURN-CODE
+                 CLOSE draw-out
+                 STOP RUN
+              END-IF
+              CALL prng USING prng-state
+                 ON EXCEPTION
+                    DISPLAY "PRNG CALL ERROR - unable to call "
+                       "generator module " prng
+                    MOVE 3 TO RETURN-CODE
+                    CLOSE draw-out
+                    STOP RUN
+              END-CALL
+              PERFORM 515-compute-draw-value
+              COMPUTE gap-size = draw-value - previous-draw-value
+           END-PERFORM.
+
+       512-pick-weighted-bucket.
+           COMPUTE wt-pick =
+              FUNCTION MOD (FUNCTION NUMVAL (num), total-weight) + 1
+           PERFORM VARYING wt-idx FROM 1 BY 1
+              UNTIL wt-pick <= we-cum (wt-idx)
+              CONTINUE
+           END-PERFORM
+           COMPUTE draw-value =
+              we-low (wt-idx) + FUNCTION MOD (FUNCTION NUMVAL (num),
+                 we-high (wt-idx) - we-low (wt-idx) + 1).
+
+       520-write-csv.
+           ACCEPT draw-time FROM TIME
+           MOVE SPACES TO csv-line
+           IF decimal-mode-sw = "Y"
+              STRING
+                 seq-no                       DELIMITED BY SIZE
+                 ","                          DELIMITED BY SIZE
+                 FUNCTION TRIM (decimal-text) DELIMITED BY SIZE
+                 ","                          DELIMITED BY SIZE
+                 run-date                     DELIMITED BY SIZE
+                 draw-time                    DELIMITED BY SIZE
+                 ","                          DELIMITED BY SIZE
+                 FUNCTION TRIM (session-id)   DELIMITED BY SIZE
+                 INTO csv-line
+              END-STRING
+           ELSE
+              IF signed-mode-sw = "Y"
+                 STRING
+                    seq-no                     DELIMITED BY SIZE
+                    ","                        DELIMITED BY SIZE
+                    csv-signed-text            DELIMITED BY SIZE
+                    ","                        DELIMITED BY SIZE
+                    run-date                   DELIMITED BY SIZE
+                    draw-time                  DELIMITED BY SIZE
+                    ","                        DELIMITED BY SIZE
+                    FUNCTION TRIM (session-id) DELIMITED BY SIZE
+                    INTO csv-line
+                 END-STRING
+              ELSE
+                 STRING
+                    seq-no         DELIMITED BY SIZE
+                    ","            DELIMITED BY SIZE
+                    csv-draw-value DELIMITED BY SIZE
+                    ","            DELIMITED BY SIZE
+                    run-date       DELIMITED BY SIZE
+                    draw-time      DELIMITED BY SIZE
+                    ","            DELIMITED BY SIZE
+                    FUNCTION TRIM (session-id) DELIMITED BY SIZE
+                    INTO csv-line
+                 END-STRING
+              END-IF
+           END-IF
+           MOVE csv-line TO csv-record
+           WRITE csv-record.
+
+       525-write-report-line.
+           MOVE SPACES TO print-line
+           IF decimal-mode-sw = "Y"
+              STRING
+                 seq-no                       DELIMITED BY SIZE
+                 "  "                         DELIMITED BY SIZE
+                 FUNCTION TRIM (decimal-text) DELIMITED BY SIZE
+                 INTO print-line
+              END-STRING
+           ELSE
+              IF signed-mode-sw = "Y"
+                 STRING
+                    seq-no          DELIMITED BY SIZE
+                    "  "            DELIMITED BY SIZE
+                    csv-signed-text DELIMITED BY SIZE
+                    INTO print-line
+                 END-STRING
+              ELSE
+                 STRING
+                    seq-no         DELIMITED BY SIZE
+                    "  "           DELIMITED BY SIZE
+                    csv-draw-value DELIMITED BY SIZE
+                    INTO print-line
+                 END-STRING
+              END-IF
+           END-IF
+           WRITE print-line
+           ADD 1 TO lines-on-page
+           IF lines-on-page >= lines-per-page
+              PERFORM 405-write-report-header
+           END-IF.
+
+       305-open-history.
+           OPEN I-O hist-file
+           IF hist-status NOT = "00"
+              OPEN OUTPUT hist-file
+              CLOSE hist-file
+              OPEN I-O hist-file
+           END-IF.
+
+       530-write-history.
+           MOVE run-date TO hk-date
+           MOVE seq-no TO hk-seq
+           MOVE session-seq TO hk-session
+           MOVE n TO hist-n
+           MOVE num TO hist-value
+           MOVE dor-stream TO hist-stream
+           WRITE hist-record
+              INVALID KEY
+                 DISPLAY "HISTORY WRITE ERROR - duplicate key for "
+                    "date " run-date " seq " seq-no
+           END-WRITE.
+
+       298-compute-session-id.
+           MOVE 0 TO session-seq
+           OPEN INPUT audit-log
+           IF audit-status = "00"
+              PERFORM UNTIL audit-status NOT = "00"
+                 READ audit-log
+                    AT END
+                       MOVE "10" TO audit-status
+                    NOT AT END
+                       IF aud-date = run-date
+                          ADD 1 TO session-seq
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE audit-log
+           END-IF
+           ADD 1 TO session-seq
+           STRING
+              run-date        DELIMITED BY SIZE
+              "-"             DELIMITED BY SIZE
+              session-seq     DELIMITED BY SIZE
+              INTO session-id
+           END-STRING.
+
+       300-write-audit-log.
+           OPEN EXTEND audit-log
+           IF audit-status NOT = "00"
+              OPEN OUTPUT audit-log
+           END-IF
+           MOVE run-date TO aud-date
+           MOVE run-time TO aud-time
+           MOVE audit-seed-text TO aud-seed
+           MOVE cycles TO aud-cycles
+           MOVE n TO aud-n
+           MOVE session-id TO aud-session
+           WRITE audit-record
+           CLOSE audit-log.
+
+       050-self-test-gate.
+           CALL prng-tests USING gate-t-res
+           IF gate-stat NOT = 0
+              DISPLAY "SELF-TEST GATE FAILED - prng-tests reports "
+                 gate-fail " failed assertion(s); refusing to run "
+                 "production draws"
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       060-display-usage.
+           DISPLAY "=============================================="
+           DISPLAY " RANDOMIZE - middle-square draw generator"
+           DISPLAY "=============================================="
+           DISPLAY "Usage: randomize cycles [n] [seed] [low high] "
+              "[UNIQUE|DEAL] [CSV] [streams] [alg] [CONTINUE]"
+           DISPLAY "                  [reseed] [SIGNED] [DECIMAL] "
+              "[RPT] [DRYRUN] [WEIGHTED] [outputmode] [mingap]"
+           DISPLAY " "
+           DISPLAY "  cycles   number of values to draw (required, "
+              "positive integer)"
+           DISPLAY "           --help, -help, -h or HELP here shows "
+              "this banner instead"
+           DISPLAY "  n        digit count, 1-16 (default 3)"
+           DISPLAY "  seed     fixed starting seed, overrides the "
+              "clock-based seed"
+           DISPLAY "  low high inclusive bounds for a ranged draw"
+           DISPLAY "  UNIQUE|DEAL  draw without replacement within "
+              "the run"
+           DISPLAY "  CSV      also write a CSVOUT dataset"
+           DISPLAY "  streams  number of independent draw streams "
+              "(default 1)"
+           DISPLAY "  alg      LCG selects prng-lcg, anything else "
+              "uses the default prng"
+           DISPLAY "  CONTINUE resume from a saved checkpoint"
+           DISPLAY "  reseed   reseed every N cycles"
+           DISPLAY "  SIGNED   emit signed values"
+           DISPLAY "  DECIMAL  emit Monte Carlo style 0.xxx values"
+           DISPLAY "  RPT      also write a formatted PRINTRPT "
+              "report"
+           DISPLAY "  DRYRUN   draw and display without writing any "
+              "output files"
+           DISPLAY "  WEIGHTED bias draws using a WEIGHTFILE bucket "
+              "table"
+           DISPLAY "  outputmode  CONSOLE, FILEONLY or BOTH (default "
+              "BOTH) - DRAWOUT and the other output datasets are "
+              "always written; this only toggles the live per-draw "
+              "DISPLAY to the console"
+           DISPLAY "  mingap   minimum allowed gap between consecutive "
+              "drawn values; re-draws via prng when too close "
+              "(single stream only, cannot combine with UNIQUE|DEAL)"
+           DISPLAY " "
+           DISPLAY "A CONTROLCARD dataset, when present, overrides "
+              "cycles, n, seed and CSV; every other switch above "
+              "falls back to its default (since the control card "
+              "record carries no field for it) instead of being "
+              "read from the real command line."
+           DISPLAY "Omitting cycles entirely starts the interactive "
+              "operator menu instead.".
+
+       080-read-control-card.
+           OPEN INPUT control-card
+           IF control-status = "00"
+              READ control-card
+              IF control-status = "00"
+                 MOVE "Y" TO control-mode-sw
+                 IF cc-cycles = 0
+                    DISPLAY "Invalid control card: cycles must be "
+                       "greater than zero"
+                    MOVE 1 TO RETURN-CODE
+                    CLOSE control-card
+                    STOP RUN
+                 END-IF
+                 MOVE cc-cycles TO cycles
+                 IF cc-n >= 1 AND cc-n <= 16
+                    MOVE cc-n TO n
+                 ELSE
+                    MOVE 3 TO n
+                 END-IF
+                 IF FUNCTION TRIM (cc-seed) = SPACES
+                    MOVE "N" TO seed-override-sw
+                 ELSE
+                    MOVE "Y" TO seed-override-sw
+                    MOVE cc-seed TO arg-seed
+                 END-IF
+                 IF FUNCTION TRIM (cc-csv) = "CSV"
+                    MOVE "Y" TO csv-mode-sw
+                 ELSE
+                    MOVE "N" TO csv-mode-sw
+                 END-IF
+                 DISPLAY "Control card accepted: cycles=" cycles
+                    " n=" n
+              END-IF
+              CLOSE control-card
+           END-IF.
+
+       150-run-dry-run.
+           DISPLAY "=============================================="
+           DISPLAY " DRY RUN - no output files will be written and "
+              "the production sequence is untouched"
+           DISPLAY "=============================================="
+           MOVE n TO dry-n
+           MOVE 0 TO previous-draw-value
+           MOVE "N" TO previous-draw-valid-sw
+           IF seed-override-sw = "Y"
+              MOVE FUNCTION NUMVAL (arg-seed) TO seed-numeric
+              MOVE seed-numeric TO seed-text
+              MOVE seed-text (17 - n : n) TO dry-num
+           ELSE
+              CALL seed USING dry-prng-state
+           END-IF
+           PERFORM cycles TIMES
+              CALL prng USING dry-prng-state
+                 ON EXCEPTION
+                    DISPLAY "PRNG CALL ERROR - unable to call "
+                       "generator module " prng
+                    MOVE 3 TO RETURN-CODE
+                    STOP RUN
+              END-CALL
+              PERFORM 151-dry-compute-draw-value
+              IF min-gap > 0 AND previous-draw-valid-sw = "Y"
+                 PERFORM 153-dry-enforce-minimum-gap
+              END-IF
+              IF weighted-mode-sw = "Y"
+                 DISPLAY "DRY RUN: weighted value " draw-value
+              ELSE
+                 IF range-mode-sw = "Y"
+                    DISPLAY "DRY RUN: ranged value " draw-value
+                 ELSE
+                    DISPLAY "DRY RUN: " dry-num
+                 END-IF
+              END-IF
+              MOVE draw-value TO previous-draw-value
+              MOVE "Y" TO previous-draw-valid-sw
+              IF decimal-mode-sw = "Y"
+                 MOVE SPACES TO decimal-text
+                 STRING
+                    "0."    DELIMITED BY SIZE
+                    dry-num DELIMITED BY SIZE
+                    INTO decimal-text
+                 END-STRING
+                 DISPLAY "DRY RUN: decimal value "
+                    FUNCTION TRIM (decimal-text)
+              END-IF
+              IF signed-mode-sw = "Y"
+                 IF FUNCTION MOD (draw-value, 2) = 1
+                    COMPUTE signed-draw-value = 0 - draw-value
+                 ELSE
+                    MOVE draw-value TO signed-draw-value
+                 END-IF
+                 DISPLAY "DRY RUN: signed value " signed-draw-value
+              END-IF
+           END-PERFORM.
+
+       151-dry-compute-draw-value.
+           IF weighted-mode-sw = "Y"
+              PERFORM 152-dry-pick-weighted-bucket
+           ELSE
+              IF range-mode-sw = "Y"
+                 COMPUTE draw-value =
+                    low-bound + FUNCTION MOD (FUNCTION NUMVAL
+                       (dry-num), range-size)
+              ELSE
+                 MOVE FUNCTION NUMVAL (dry-num) TO draw-value
+              END-IF
+           END-IF.
+
+       152-dry-pick-weighted-bucket.
+           COMPUTE wt-pick =
+              FUNCTION MOD (FUNCTION NUMVAL (dry-num), total-weight)
+                 + 1
+           PERFORM VARYING wt-idx FROM 1 BY 1
+              UNTIL wt-pick <= we-cum (wt-idx)
+              CONTINUE
+           END-PERFORM
+           COMPUTE draw-value =
+              we-low (wt-idx) + FUNCTION MOD (FUNCTION NUMVAL
+                 (dry-num), we-high (wt-idx) - we-low (wt-idx) + 1).
+
+       153-dry-enforce-minimum-gap.
+           MOVE 0 TO gap-attempts
+           COMPUTE gap-size = draw-value - previous-draw-value
+           PERFORM UNTIL FUNCTION ABS (gap-size) >= min-gap
+              ADD 1 TO gap-attempts
+              IF gap-attempts > 100000
+                 DISPLAY "Minimum-gap enforcement could not find a "
+                    "qualifying value after " gap-attempts
+                    " attempts"
+                 MOVE 1 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              CALL prng USING dry-prng-state
+                 ON EXCEPTION
+                    DISPLAY "PRNG CALL ERROR - unable to call "
+                       "generator module " prng
+                    MOVE 3 TO RETURN-CODE
+                    STOP RUN
+              END-CALL
+              PERFORM 151-dry-compute-draw-value
+              COMPUTE gap-size = draw-value - previous-draw-value
+           END-PERFORM.
+
+       075-interactive-menu.
+           MOVE "Y" TO interactive-mode-sw
+           DISPLAY "=============================================="
+           DISPLAY " RANDOMIZE - interactive operator menu"
+           DISPLAY " (no cycles argument was supplied on the "
+              "command line)"
+           DISPLAY "=============================================="
+
+           MOVE "N" TO menu-valid-sw
+           PERFORM UNTIL menu-valid-sw = "Y"
+              DISPLAY "Number of cycles to draw: " WITH NO ADVANCING
+              ACCEPT arg-cycles
+              IF FUNCTION TRIM (arg-cycles) IS NUMERIC
+                 AND FUNCTION NUMVAL (arg-cycles) > 0
+                 MOVE FUNCTION NUMVAL (arg-cycles) TO cycles
+                 MOVE "Y" TO menu-valid-sw
+              ELSE
+                 DISPLAY "Invalid cycles value: must be a positive "
+                    "number"
+              END-IF
+           END-PERFORM
+
+           MOVE "N" TO menu-valid-sw
+           PERFORM UNTIL menu-valid-sw = "Y"
+              DISPLAY "Digit count n, 1-16 (blank for 3): "
+                 WITH NO ADVANCING
+              ACCEPT arg-n
+              IF FUNCTION TRIM (arg-n) = SPACES
+                 MOVE 3 TO n
+                 MOVE "Y" TO menu-valid-sw
+              ELSE
+                 IF FUNCTION TRIM (arg-n) IS NUMERIC
+                    AND FUNCTION NUMVAL (arg-n) >= 1
+                    AND FUNCTION NUMVAL (arg-n) <= 16
+                    MOVE FUNCTION NUMVAL (arg-n) TO n
+                    MOVE "Y" TO menu-valid-sw
+                 ELSE
+                    DISPLAY "Invalid digit count: must be between "
+                       "1 and 16"
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           MOVE "N" TO menu-valid-sw
+           PERFORM UNTIL menu-valid-sw = "Y"
+              DISPLAY "Output mode - (F)ile only or (C)SV as well "
+                 "(blank for F): " WITH NO ADVANCING
+              ACCEPT arg-csv
+              IF FUNCTION TRIM (arg-csv) = SPACES
+                 OR FUNCTION TRIM (arg-csv) = "F"
+                 MOVE "N" TO csv-mode-sw
+                 MOVE "Y" TO menu-valid-sw
+              ELSE
+                 IF FUNCTION TRIM (arg-csv) = "C"
+                    MOVE "Y" TO csv-mode-sw
+                    MOVE "Y" TO menu-valid-sw
+                 ELSE
+                    DISPLAY "Invalid selection: enter F or C"
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       250-seed-streams.
+           PERFORM VARYING stream-idx FROM 1 BY 1
+              UNTIL stream-idx > stream-count
+              MOVE "STRM"     TO job-token-text (1 : 4)
+              MOVE stream-idx TO job-token-text (5 : 2)
+              MOVE SPACES     TO job-token-text (7 : 3)
+              CALL seed USING prng-state, job-token-text
+              MOVE num TO se-num (stream-idx) (1 : n)
+              MOVE SPACES TO se-prev-num (stream-idx)
+           END-PERFORM.
+
+       260-load-weight-table.
+           MOVE 0 TO weight-count
+           MOVE 0 TO total-weight
+           OPEN INPUT weight-file
+           IF weight-status = "00"
+              PERFORM UNTIL weight-status NOT = "00"
+                 READ weight-file
+                    AT END
+                       MOVE "10" TO weight-status
+                    NOT AT END
+                       IF weight-count = 100
+                          DISPLAY "WEIGHTFILE has more than 100 "
+                             "bucket rows; weight-table cannot "
+                             "hold any more"
+                          MOVE 1 TO RETURN-CODE
+                          STOP RUN
+                       END-IF
+                       ADD 1 TO weight-count
+                       MOVE wt-low TO we-low (weight-count)
+                       MOVE wt-high TO we-high (weight-count)
+                       MOVE wt-weight TO we-weight (weight-count)
+                       ADD wt-weight TO total-weight
+                       MOVE total-weight TO we-cum (weight-count)
+                 END-READ
+              END-PERFORM
+              CLOSE weight-file
+           END-IF
+           IF weight-count = 0 OR total-weight = 0
+              DISPLAY "Weighted mode requires a non-empty "
+                 "WEIGHTFILE with positive bucket weights"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       600-load-seed-override.
+           MOVE FUNCTION NUMVAL (arg-seed) TO seed-numeric
+           MOVE seed-numeric TO seed-text
+           MOVE seed-text (17 - n : n) TO num.
+
+       700-load-checkpoint.
+           MOVE "N" TO resuming-sw
+           OPEN INPUT restart-file
+           IF restart-status = "00"
+              READ restart-file
+              IF restart-status = "00"
+                 AND rst-n = n
+                 AND rst-cycles = cycles
+                 MOVE "Y" TO resuming-sw
+                 MOVE rst-num (1 : n) TO num
+                 MOVE rst-completed TO completed
+                 MOVE rst-seq TO seq-no
+                 MOVE rst-checksum TO checksum
+                 MOVE rst-prev-value TO previous-draw-value
+                 MOVE rst-prev-valid TO previous-draw-valid-sw
+              END-IF
+              CLOSE restart-file
+           END-IF.
+
+       800-write-checkpoint.
+           OPEN OUTPUT restart-file
+           MOVE n TO rst-n
+           MOVE num TO rst-num
+           MOVE cycles TO rst-cycles
+           MOVE completed TO rst-completed
+           MOVE seq-no TO rst-seq
+           MOVE checksum TO rst-checksum
+           MOVE previous-draw-value TO rst-prev-value
+           MOVE previous-draw-valid-sw TO rst-prev-valid
+           WRITE restart-record
+           CLOSE restart-file.
+
+       850-clear-checkpoint.
+           OPEN OUTPUT restart-file
+           CLOSE restart-file.
+
+       720-load-persisted-state.
+           MOVE "N" TO state-loaded-sw
+           OPEN INPUT state-file
+           IF state-status = "00"
+              READ state-file
+              IF state-status = "00" AND stt-n = n
+                 MOVE stt-num (1 : n) TO num
+                 MOVE "Y" TO state-loaded-sw
+              END-IF
+              CLOSE state-file
+           END-IF.
+
+       870-save-persisted-state.
+           OPEN OUTPUT state-file
+           MOVE n TO stt-n
+           MOVE num TO stt-num
+           WRITE state-record
+           CLOSE state-file.
+
+       900-tally-digits.
+           PERFORM VARYING freq-idx FROM 1 BY 1 UNTIL freq-idx > n
+              MOVE num (freq-idx : 1) TO freq-digit
+              ADD 1 TO freq-count (freq-digit + 1)
+           END-PERFORM.
+
+       950-write-freq-report.
+           DISPLAY "Digit frequency distribution for this run:"
+           PERFORM VARYING freq-idx FROM 1 BY 1 UNTIL freq-idx > 10
+              COMPUTE disp-freq-digit = freq-idx - 1
+              MOVE freq-count (freq-idx) TO disp-freq-count
+              DISPLAY
+                 "  digit " disp-freq-digit ": " disp-freq-count
+           END-PERFORM.
+
+       955-write-batch-summary.
+           ACCEPT end-time FROM TIME
+           DISPLAY "=============================================="
+           DISPLAY " RANDOMIZE - batch summary receipt"
+           DISPLAY "=============================================="
+           DISPLAY "  Cycles requested : " cycles
+           DISPLAY "  Digit count n    : " n
+           DISPLAY "  Seed used        : " audit-seed-text
+           DISPLAY "  Start time       : " run-time
+           DISPLAY "  End time         : " end-time
+           DISPLAY "=============================================="
+
+           OPEN OUTPUT summary-file
+           MOVE SPACES TO summary-line
+           STRING
+              "RANDOMIZE SUMMARY  date="  DELIMITED BY SIZE
+              run-date                    DELIMITED BY SIZE
+              "  cycles="                 DELIMITED BY SIZE
+              cycles                      DELIMITED BY SIZE
+              "  n="                      DELIMITED BY SIZE
+              n                           DELIMITED BY SIZE
+              "  seed="                   DELIMITED BY SIZE
+              audit-seed-text             DELIMITED BY SIZE
+              "  start="                  DELIMITED BY SIZE
+              run-time                    DELIMITED BY SIZE
+              "  end="                    DELIMITED BY SIZE
+              end-time                    DELIMITED BY SIZE
+              INTO summary-line
+           END-STRING
+           WRITE summary-line
+           CLOSE summary-file.
