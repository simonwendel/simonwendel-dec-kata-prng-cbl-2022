@@ -0,0 +1,117 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. prng-soak-tests.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  prng                 PIC X(4)    VALUE "prng".
+       77  eq                   PIC X(14)   VALUE "testfx-eq".
+       77  rpt                  PIC X(14)   VALUE "testfx-rpt".
+       77  suite-name           PIC X(20)   VALUE "prng-soak-tests".
+       77  range                PIC X(16)   VALUE "testfx-range".
+       77  soak-cycles          PIC 9(9)    VALUE 50000.
+       77  soak-idx             PIC 9(9).
+       77  zero-count           PIC S9(9)   VALUE 0.
+       77  repeat-count         PIC S9(9)   VALUE 0.
+       77  exp                  PIC S9(9).
+       77  prev-value           PIC 9(3).
+      * Passed to prng so it can report how many of the soak-cycles
+      * calls actually hit its own degenerate-sequence check and had
+      * to be auto-reseeded - the zero-count/repeat-count assertions
+      * below can never observe that, since prng's auto-correction
+      * guarantees the value it hands back is never degenerate. This
+      * counter is the only way this suite can tell a live, working
+      * degeneracy check apart from one that silently never fires.
+       77  degenerate-trigger-count PIC 9(9) VALUE 0.
+       77  trigger-count-s      PIC S9(9).
+       77  trigger-low          PIC S9(9)   VALUE 1.
+       77  trigger-high         PIC S9(9).
+       01  prng-state.
+           05 n                 PIC 99      VALUE 3.
+           05 num                PIC 9(3)   VALUE 123.
+       01  t-res.
+           05 t-succ            PIC 9(3)    VALUE 0.
+           05 t-fail            PIC 9(3)    VALUE 0.
+           05 t-stat            PIC A       VALUE 'S'.
+       77  msg-fail             PIC X(45)
+           VALUE "Soak test on prng module detected degeneracy!".
+       77  msg-succ             PIC X(56)
+           VALUE
+           "Soak test on prng module found no degeneracy over run.".
+       LINKAGE SECTION.
+       01  ext-t-res.
+           05 ext-succ          PIC 9(3).
+           05 ext-fail          PIC 9(3).
+           05 ext-stat          PIC 9(1).
+
+       PROCEDURE DIVISION USING OPTIONAL ext-t-res.
+           DISPLAY "PRNG soak test: driving " soak-cycles
+              " cycles from a fixed seed"
+
+           MOVE num TO prev-value
+           PERFORM VARYING soak-idx FROM 1 BY 1
+              UNTIL soak-idx > soak-cycles
+              CALL prng USING prng-state, degenerate-trigger-count
+              IF num = 0
+                 ADD 1 TO zero-count
+              END-IF
+              IF num = prev-value
+                 ADD 1 TO repeat-count
+              END-IF
+              MOVE num TO prev-value
+           END-PERFORM
+
+           MOVE 0 TO exp
+           CALL eq USING t-res, exp, zero-count
+           CALL eq USING t-res, exp, repeat-count
+
+      * This is the assertion that actually exercises the degeneracy
+      * check itself: zero-count/repeat-count above can only ever be
+      * 0 (prng's own auto-correction guarantees it), so on their own
+      * they would pass even if 700-check-degenerate were gutted.
+      * Requiring the trigger count to be greater than zero fails if
+      * the check (or its reseed call) ever stops firing.
+           MOVE degenerate-trigger-count TO trigger-count-s
+           MOVE soak-cycles TO trigger-high
+           CALL range USING t-res, trigger-count-s, trigger-low,
+              trigger-high
+
+           CALL rpt USING t-res, suite-name
+
+           IF t-stat = 'F'
+              DISPLAY msg-fail
+              DISPLAY "  zero values seen: " zero-count
+              DISPLAY "  immediate repeats seen: " repeat-count
+              DISPLAY "  degenerate-check trigger count: "
+                 degenerate-trigger-count
+           ELSE
+              DISPLAY msg-succ
+              DISPLAY "  degenerate-check trigger count: "
+                 degenerate-trigger-count " of " soak-cycles
+                 " cycles"
+           END-IF
+
+           IF ext-t-res IS NOT OMITTED
+              ADD t-succ TO ext-succ
+              ADD t-fail TO ext-fail
+              IF t-fail > 0
+                 MOVE 1 TO ext-stat
+              END-IF
+              GOBACK
+           END-IF
+
+           STOP RUN.
