@@ -0,0 +1,119 @@
+      * Randomize - a middle-square generator in COBOL
+      * Copyright (C) 2022  Simon Wendel
+      *
+      * This program is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation, either version 3 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program.  If not, see <http://www.gnu.org/licenses/>.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. seedcol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-log ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS audit-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  audit-log
+           RECORDING MODE IS F.
+       01  audit-record.
+           05 aud-date          PIC X(8).
+           05 aud-time          PIC X(8).
+           05 aud-seed          PIC X(16).
+           05 aud-cycles        PIC 9(9).
+           05 aud-n             PIC 99.
+           05 aud-session       PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       77  audit-status         PIC XX.
+       77  entry-count          PIC 9(9)    VALUE 0.
+       77  idx-i                PIC 9(9).
+       77  idx-j                PIC 9(9).
+       77  collision-count      PIC 9(9)    VALUE 0.
+       01  audit-table.
+           05 audit-entry OCCURS 1 TO 5000 TIMES DEPENDING ON
+              entry-count.
+              10 ae-date        PIC X(8).
+              10 ae-time        PIC X(8).
+              10 ae-seed        PIC X(16).
+              10 ae-cycles      PIC 9(9).
+              10 ae-n           PIC 99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Duplicate-seed collision report: scanning "
+              "AUDITLOG"
+
+           OPEN INPUT audit-log
+           IF audit-status NOT = "00"
+              DISPLAY "Unable to open AUDITLOG for collision scan"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL audit-status NOT = "00"
+              READ audit-log
+                 AT END
+                    MOVE "10" TO audit-status
+                 NOT AT END
+                    IF entry-count = 5000
+                       DISPLAY "AUDITLOG has more than 5000 entries; "
+                          "collision scan is limited to the first "
+                          "5000 and will stop reading here"
+                       MOVE "10" TO audit-status
+                    ELSE
+                       ADD 1 TO entry-count
+                       MOVE aud-date TO ae-date (entry-count)
+                       MOVE aud-time TO ae-time (entry-count)
+                       MOVE aud-seed TO ae-seed (entry-count)
+                       MOVE aud-cycles TO ae-cycles (entry-count)
+                       MOVE aud-n TO ae-n (entry-count)
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE audit-log
+
+           PERFORM VARYING idx-i FROM 1 BY 1
+              UNTIL idx-i > entry-count
+              COMPUTE idx-j = idx-i + 1
+              PERFORM VARYING idx-j FROM idx-j BY 1
+                 UNTIL idx-j > entry-count
+                 IF ae-date (idx-i) = ae-date (idx-j)
+                    AND ae-seed (idx-i) = ae-seed (idx-j)
+                    ADD 1 TO collision-count
+                    DISPLAY "COLLISION: date " ae-date (idx-i)
+                       " seed " ae-seed (idx-i)
+                    DISPLAY "  run at " ae-time (idx-i)
+                       " (n=" ae-n (idx-i) " cycles="
+                       ae-cycles (idx-i) ")"
+                    DISPLAY "  run at " ae-time (idx-j)
+                       " (n=" ae-n (idx-j) " cycles="
+                       ae-cycles (idx-j) ")"
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+
+           IF collision-count = 0
+              DISPLAY "Collision scan PASSED - " entry-count
+                 " audit entries checked, no same-day seed "
+                 "collisions"
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "Collision scan FOUND " collision-count
+                 " same-day seed collision(s) across " entry-count
+                 " audit entries"
+              MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+       END PROGRAM seedcol.
