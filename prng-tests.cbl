@@ -24,8 +24,15 @@
        01  prng-state-2.
            05 n-2               PIC 99      VALUE 12.
            05 num-2             PIC 9(12)   VALUE 123456789123.
+       01  prng-state-3.
+           05 n-3               PIC 99      VALUE 1.
+           05 num-3             PIC 9(1)    VALUE 8.
+       01  prng-state-4.
+           05 n-4               PIC 99      VALUE 12.
+           05 num-4             PIC 9(12)   VALUE 999999999999.
        77  prng                 PIC X(4)    VALUE "prng".
        77  rpt                  PIC X(14)   VALUE "testfx-rpt".
+       77  suite-name           PIC X(20)   VALUE "prng-tests".
        77  eq                   PIC X(14)   VALUE "testfx-eq".
        77  exp                  PIC S9(12).
        77  act                  PIC S9(12).
@@ -33,8 +40,13 @@
            05 t-succ            PIC 9(3)    VALUE 0.
            05 t-fail            PIC 9(3)    VALUE 0.
            05 t-stat            PIC A       VALUE 'S'.
+       LINKAGE SECTION.
+       01  ext-t-res.
+           05 ext-succ          PIC 9(3).
+           05 ext-fail          PIC 9(3).
+           05 ext-stat          PIC 9(1).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL ext-t-res.
            DISPLAY "PRNG tests"
 
            CALL prng USING prng-state-1
@@ -57,6 +69,42 @@
            MOVE num-2 TO act
            CALL eq USING t-res, exp, act
 
-           CALL rpt USING t-res
+      * n=1 boundary: single-digit extraction from a 1- or 2-digit
+      * square, stopping short of the third call where this starting
+      * value would hit the all-zeros degenerate case and trigger a
+      * clock-based reseed (making the expected value unpredictable).
+           CALL prng USING prng-state-3
+           MOVE 6 TO exp
+           MOVE num-3 TO act
+           CALL eq USING t-res, exp, act
+
+           CALL prng USING prng-state-3
+           MOVE 3 TO exp
+           MOVE num-3 TO act
+           CALL eq USING t-res, exp, act
+
+      * n=12 boundary: an all-9s starting value stresses the
+      * STRING/left-index/right-index math at the top of square's
+      * PIC 9(32) range.
+           CALL prng USING prng-state-4
+           MOVE 999998000000 TO exp
+           MOVE num-4 TO act
+           CALL eq USING t-res, exp, act
+
+           CALL prng USING prng-state-4
+           MOVE 4000000 TO exp
+           MOVE num-4 TO act
+           CALL eq USING t-res, exp, act
+
+           CALL rpt USING t-res, suite-name
+
+           IF ext-t-res IS NOT OMITTED
+              ADD t-succ TO ext-succ
+              ADD t-fail TO ext-fail
+              IF t-fail > 0
+                 MOVE 1 TO ext-stat
+              END-IF
+              GOBACK
+           END-IF
 
            STOP RUN.
